@@ -0,0 +1,152 @@
+       program-id. HelloRecon as "HELLORCN".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select auditlog assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-auditlog-status.
+
+           select hellorcn-rpt assign to "HELLORCN"
+               organization is line sequential
+               file status is ws-hellorcn-status.
+
+       data division.
+       file section.
+       fd  auditlog.
+           copy auditrec
+               replacing leading ==auditrec== by ==auditlog-record==.
+
+       fd  hellorcn-rpt.
+       01 hellorcn-record pic x(80).
+
+       working-storage section.
+       01 ws-auditlog-status pic x(2) value "00".
+       01 ws-hellorcn-status pic x(2) value "00".
+       01 ws-eof-switch pic x value "N".
+           88 ws-eof value "Y".
+
+       01 ws-total-count pic 9(7) value zero.
+       01 ws-bad-rc-count pic 9(7) value zero.
+       01 ws-bad-status-count pic 9(7) value zero.
+
+       01 ws-report-title.
+           05 filler pic x(45)
+               value "HELLOWORLD DAILY RECONCILIATION - AUDITLOG".
+
+       01 ws-report-total.
+           05 filler          pic x(25)
+               value "TOTAL MESSAGES PROCESSED:".
+           05 filler          pic x(1)  value spaces.
+           05 wr-total-count  pic zzz,zz9.
+
+       01 ws-report-bad-rc.
+           05 filler           pic x(25)
+               value "NON-ZERO RETURN CODES   :".
+           05 filler           pic x(1)  value spaces.
+           05 wr-bad-rc-count  pic zzz,zz9.
+
+       01 ws-report-bad-status-hdr.
+           05 filler pic x(45)
+               value "ROWS WITH FILE-STATUS OTHER THAN '00':".
+
+       01 ws-report-bad-status-detail.
+           05 filler               pic x(10) value "JOB      :".
+           05 wd-job-name           pic x(8).
+           05 filler                pic x(2)  value spaces.
+           05 filler                pic x(10) value "RUN DATE :".
+           05 wd-run-date           pic 9(8).
+           05 filler                pic x(2)  value spaces.
+           05 filler                pic x(10) value "STATUS   :".
+           05 wd-file-status        pic x(2).
+
+       01 ws-report-none.
+           05 filler pic x(30) value "  (NONE)".
+
+       procedure division.
+
+       0000-main-process.
+           perform 1000-open-files
+           perform 2000-write-title
+           perform 3000-summarize-auditlog until ws-eof
+           perform 4000-write-summary
+           perform 5000-close-files
+           goback.
+
+       1000-open-files.
+           open input auditlog
+           if ws-auditlog-status not = "00"
+               display "HELLORCN: OPEN AUDITLOG FAILED, STATUS="
+                   ws-auditlog-status
+               move 16 to return-code
+               goback
+           end-if
+
+           open output hellorcn-rpt
+           if ws-hellorcn-status not = "00"
+               display "HELLORCN: OPEN HELLORCN FAILED, STATUS="
+                   ws-hellorcn-status
+               move 16 to return-code
+               goback
+           end-if.
+
+       2000-write-title.
+           move ws-report-title to hellorcn-record
+           write hellorcn-record
+
+           move ws-report-bad-status-hdr to hellorcn-record
+           write hellorcn-record.
+
+       3000-summarize-auditlog.
+           read auditlog
+           if ws-auditlog-status = "10"
+               set ws-eof to true
+           else
+               if ws-auditlog-status not = "00"
+                   display "HELLORCN: READ AUDITLOG FAILED, STATUS="
+                       ws-auditlog-status
+                   move 16 to return-code
+                   set ws-eof to true
+               else
+                   perform 3100-tally-record
+               end-if
+           end-if.
+
+       3100-tally-record.
+           add 1 to ws-total-count
+           if au-return-code of auditlog-record not = zero
+               add 1 to ws-bad-rc-count
+           end-if
+           if au-file-status of auditlog-record not = "00"
+               add 1 to ws-bad-status-count
+               perform 3200-write-bad-status-detail
+           end-if.
+
+       3200-write-bad-status-detail.
+           move au-job-name of auditlog-record to wd-job-name
+           move au-run-date of auditlog-record to wd-run-date
+           move au-file-status of auditlog-record to wd-file-status
+           move ws-report-bad-status-detail to hellorcn-record
+           write hellorcn-record.
+
+       4000-write-summary.
+           if ws-bad-status-count = zero
+               move ws-report-none to hellorcn-record
+               write hellorcn-record
+           end-if
+
+           move ws-total-count to wr-total-count
+           move ws-report-total to hellorcn-record
+           write hellorcn-record
+
+           move ws-bad-rc-count to wr-bad-rc-count
+           move ws-report-bad-rc to hellorcn-record
+           write hellorcn-record.
+
+       5000-close-files.
+           close auditlog
+           close hellorcn-rpt.
+
+       end program HelloRecon.
