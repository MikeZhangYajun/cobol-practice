@@ -1,20 +1,346 @@
-       program-id. HelloWorld as "HelloWorld".
+       program-id. HelloWorld as "HELLOWLD".
 
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+           select greetctl assign to "GREETCTL"
+               organization is indexed
+               access mode is dynamic
+               record key is gr-key of greetctl-record
+               file status is ws-greetctl-status.
+
+           select hellorpt assign to "HELLORPT"
+               organization is sequential
+               file status is ws-hellorpt-status.
+
+           select chkpoint assign to "CHKPOINT"
+               organization is sequential
+               file status is ws-chkpoint-status.
+
+           select auditlog assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-auditlog-status.
+
        data division.
+       file section.
+       fd  greetctl.
+           copy greetrec
+               replacing leading ==greetrec== by ==greetctl-record==.
+
+       fd  hellorpt.
+       01 hellorpt-record pic x(80).
+
+       fd  chkpoint.
+       01 chkpoint-record.
+           05 ck-last-key             pic x(9).
+           05 ck-checkpoint-count     pic 9(7).
+
+       fd  auditlog.
+           copy auditrec
+               replacing leading ==auditrec== by ==auditlog-record==.
+
        working-storage section.
-       01 my-message pic x(35) value
-           "Hello World from Visual COBOL for Eclipse"
-       
-           
-           
-           
-       procedure division.
-           display my-message
+           copy greetrec
+               replacing leading ==greetrec== by ==ws-greetrec==.
+
+       01 ws-greetctl-status pic x(2) value "00".
+       01 ws-hellorpt-status pic x(2) value "00".
+       01 ws-chkpoint-status pic x(2) value "00".
+       01 ws-auditlog-status pic x(2) value "00".
 
+       01 ws-run-date pic 9(8).
+       01 ws-run-time pic 9(8).
+       01 ws-record-count pic 9(7) value zero.
 
+       01 ws-checkpoint-record.
+           05 ws-last-checkpoint-key  pic x(9) value low-values.
+           05 ws-checkpoint-count     pic 9(7) value zero.
+
+       01 ws-abend-message pic x(60).
+       01 ws-abend-file-status pic x(2) value spaces.
+
+       01 ws-eof-switch pic x value "N".
+           88 ws-eof value "Y".
+
+       01 ws-auditlog-open-switch pic x value "N".
+           88 ws-auditlog-is-open value "Y".
+
+       01 ws-report-header.
+           05 filler                 pic x(10) value "JOB NAME: ".
+           05 wh-job-name            pic x(8)  value "HELLOWLD".
+           05 filler                 pic x(1)  value spaces.
+           05 filler                 pic x(10) value "PROGRAM : ".
+           05 wh-program-name        pic x(8)  value "HELLOWLD".
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(10) value "RUN DATE: ".
+           05 wh-run-date            pic 9(8).
+           05 filler                 pic x(2)  value spaces.
+           05 filler                 pic x(10) value "RUN TIME: ".
+           05 wh-run-time            pic 9(8).
+
+       01 ws-report-detail.
+           05 filler                 pic x(10) value "MESSAGE : ".
+           05 wd-message-text        pic x(35).
+
+       01 ws-report-trailer.
+           05 filler           pic x(21) value "TOTAL MESSAGES READ: ".
+           05 filler           pic x(1)  value spaces.
+           05 wt-record-count  pic zzz,zz9.
+
+       procedure division.
+
+       0000-main-process.
+           perform 1000-initialize
+           perform 2000-open-files
+           perform 3000-restore-checkpoint
+           perform 4000-process-record until ws-eof
+           perform 5000-terminate
            goback.
 
+       1000-initialize.
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time.
+
+       2000-open-files.
+           open input greetctl
+           if ws-greetctl-status not = "00"
+               string "OPEN GREETCTL FAILED, STATUS=" ws-greetctl-status
+                   delimited by size into ws-abend-message
+               move ws-greetctl-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+
+           open output hellorpt
+           if ws-hellorpt-status not = "00"
+               string "OPEN HELLORPT FAILED, STATUS=" ws-hellorpt-status
+                   delimited by size into ws-abend-message
+               move ws-hellorpt-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+
+           open extend auditlog
+           if ws-auditlog-status not = "00"
+               string "OPEN AUDITLOG FAILED, STATUS=" ws-auditlog-status
+                   delimited by size into ws-abend-message
+               move ws-auditlog-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+           move "Y" to ws-auditlog-open-switch
+
+           move ws-run-date to wh-run-date
+           move ws-run-time to wh-run-time
+           move ws-report-header to hellorpt-record
+           write hellorpt-record
+           if ws-hellorpt-status not = "00"
+               string "WRITE HELLORPT HEADER FAILED, STATUS="
+                   ws-hellorpt-status delimited by size
+                   into ws-abend-message
+               move ws-hellorpt-status to ws-abend-file-status
+               perform 9999-abend
+           end-if.
+
+      *    Restore the last successful checkpoint, if one exists, so a
+      *    rerun after an abend can pick up after the last good record
+      *    instead of reprocessing (or skipping) the whole file. Then
+      *    position GREETCTL at the first record of today's greetings
+      *    that still needs to be broadcast. Status "35" on the OPEN
+      *    (file not found) is the only legitimate "no checkpoint yet"
+      *    case; anything else on OPEN or READ is a genuine I/O error
+      *    and abends like every other file in this program.
+       3000-restore-checkpoint.
+           open input chkpoint
+           evaluate ws-chkpoint-status
+               when "35"
+                   move low-values to ws-last-checkpoint-key
+                   move zero to ws-checkpoint-count
+               when "00"
+                   read chkpoint into ws-checkpoint-record
+                   evaluate ws-chkpoint-status
+                       when "00"
+                           continue
+                       when "10"
+                           move low-values to ws-last-checkpoint-key
+                           move zero to ws-checkpoint-count
+                       when other
+                           string "READ CHKPOINT FAILED, STATUS="
+                               ws-chkpoint-status delimited by size
+                               into ws-abend-message
+                           move ws-chkpoint-status
+                               to ws-abend-file-status
+                           perform 9999-abend
+                   end-evaluate
+                   close chkpoint
+               when other
+                   string "OPEN CHKPOINT FAILED, STATUS="
+                       ws-chkpoint-status delimited by size
+                       into ws-abend-message
+                   move ws-chkpoint-status to ws-abend-file-status
+                   perform 9999-abend
+           end-evaluate
+
+           if ws-last-checkpoint-key not = low-values
+               and ws-last-checkpoint-key(1:8) = ws-run-date
+               move ws-last-checkpoint-key to gr-key of greetctl-record
+               start greetctl key is greater than gr-key
+                   of greetctl-record
+           else
+               move zero to ws-checkpoint-count
+               move ws-run-date to gr-run-date of greetctl-record
+               move low-values to gr-shift-code of greetctl-record
+               start greetctl key is not less than gr-key
+                   of greetctl-record
+           end-if
+
+           evaluate ws-greetctl-status
+               when "00"
+                   continue
+               when "23"
+                   set ws-eof to true
+               when other
+                   string "START GREETCTL FAILED, STATUS="
+                       ws-greetctl-status delimited by size
+                       into ws-abend-message
+                   move ws-greetctl-status to ws-abend-file-status
+                   perform 9999-abend
+           end-evaluate.
+
+      *    Read and broadcast every remaining greeting scheduled for
+      *    today, one GREETCTL record at a time, until the day's
+      *    messages (or the file) are exhausted.
+       4000-process-record.
+           read greetctl next record into ws-greetrec
+           evaluate ws-greetctl-status
+               when "00"
+                   if gr-run-date of ws-greetrec not = ws-run-date
+                       set ws-eof to true
+                   else
+                       perform 4100-broadcast-record
+                   end-if
+               when "10"
+                   set ws-eof to true
+               when other
+                   string "READ GREETCTL FAILED, STATUS="
+                       ws-greetctl-status delimited by size
+                       into ws-abend-message
+                   move ws-greetctl-status to ws-abend-file-status
+                   perform 9999-abend
+           end-evaluate.
+
+       4100-broadcast-record.
+           display gr-message-text of ws-greetrec
+           add 1 to ws-record-count
+
+           move gr-message-text of ws-greetrec to wd-message-text
+           move ws-report-detail to hellorpt-record
+           write hellorpt-record
+           if ws-hellorpt-status not = "00"
+               string "WRITE HELLORPT DETAIL FAILED, STATUS="
+                   ws-hellorpt-status delimited by size
+                   into ws-abend-message
+               move ws-hellorpt-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+
+           perform 4200-write-audit-record
+           perform 4300-write-checkpoint.
+
+      *    Append one AUDITLOG row per greeting broadcast so daily
+      *    reconciliation can answer "what did HelloWorld broadcast,
+      *    and when" without relying on job-log retention.
+       4200-write-audit-record.
+           move "HELLOWLD" to au-job-name of auditlog-record
+           move ws-run-date to au-run-date of auditlog-record
+           move ws-run-time to au-run-time of auditlog-record
+           move gr-message-text of ws-greetrec
+               to au-message-text of auditlog-record
+           move return-code to au-return-code of auditlog-record
+           move ws-greetctl-status to au-file-status of auditlog-record
+           write auditlog-record
+           if ws-auditlog-status not = "00"
+               string "WRITE AUDITLOG FAILED, STATUS="
+                   ws-auditlog-status delimited by size
+                   into ws-abend-message
+               move ws-auditlog-status to ws-abend-file-status
+               perform 9999-abend
+           end-if.
+
+      *    Record the key of the record we just finished, and the
+      *    running count of records successfully checkpointed, so a
+      *    restart resumes after it rather than from the top of the
+      *    file and carries the true count forward.
+       4300-write-checkpoint.
+           add 1 to ws-checkpoint-count
+           move gr-key of ws-greetrec to ws-last-checkpoint-key
+           open output chkpoint
+           if ws-chkpoint-status not = "00"
+               string "OPEN CHKPOINT FAILED, STATUS=" ws-chkpoint-status
+                   delimited by size into ws-abend-message
+               move ws-chkpoint-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+
+           move ws-checkpoint-record to chkpoint-record
+           write chkpoint-record
+           if ws-chkpoint-status not = "00"
+               string "WRITE CHKPOINT FAILED, STATUS="
+                   ws-chkpoint-status delimited by size
+                   into ws-abend-message
+               move ws-chkpoint-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+
+           close chkpoint.
+
+       5000-terminate.
+           move ws-record-count to wt-record-count
+           move ws-report-trailer to hellorpt-record
+           write hellorpt-record
+           if ws-hellorpt-status not = "00"
+               string "WRITE HELLORPT TRAILER FAILED, STATUS="
+                   ws-hellorpt-status delimited by size
+                   into ws-abend-message
+               move ws-hellorpt-status to ws-abend-file-status
+               perform 9999-abend
+           end-if
+
+           close greetctl
+           close hellorpt
+           close auditlog.
+
+      *    Append one final AUDITLOG row for the record in flight when
+      *    an abend is declared, carrying the failing FILE-STATUS and
+      *    the return code, so the reconciliation report can see the
+      *    failure instead of the run simply vanishing from the trail.
+      *    Only attempted once AUDITLOG itself is successfully open.
+       9998-write-abend-audit-record.
+           move "HELLOWLD" to au-job-name of auditlog-record
+           move ws-run-date to au-run-date of auditlog-record
+           move ws-run-time to au-run-time of auditlog-record
+           move gr-message-text of ws-greetrec
+               to au-message-text of auditlog-record
+           move return-code to au-return-code of auditlog-record
+           move ws-abend-file-status
+               to au-file-status of auditlog-record
+           write auditlog-record
+           if ws-auditlog-status not = "00"
+               display "HELLOWORLD: WRITE ABEND AUDITLOG FAILED, "
+                   "STATUS=" ws-auditlog-status
+           end-if.
+
+      *    Common abend routine - log the diagnostic captured by the
+      *    caller and end the run with a non-zero return code so any
+      *    downstream JCL step condition will not fire.
+       9999-abend.
+           display "HELLOWORLD ABEND - " ws-abend-message
+           display "HELLOWORLD LAST CHECKPOINT KEY - "
+               ws-last-checkpoint-key
+           display "HELLOWORLD CHECKPOINT COUNT - " ws-checkpoint-count
+           move 16 to return-code
+           if ws-auditlog-is-open
+               perform 9998-write-abend-audit-record
+           end-if
+           stop run.
+
        end program HelloWorld.
