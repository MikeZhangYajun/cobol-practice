@@ -0,0 +1,149 @@
+       program-id. GreetMaint as "GREETMNT".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select greetctl assign to "GREETCTL"
+               organization is indexed
+               access mode is dynamic
+               record key is gr-key of greetctl-record
+               file status is ws-greetctl-status.
+
+       data division.
+       file section.
+       fd  greetctl.
+           copy greetrec
+               replacing leading ==greetrec== by ==greetctl-record==.
+
+       working-storage section.
+           copy greetrec
+               replacing leading ==greetrec== by ==ws-greetrec==.
+
+       01 ws-greetctl-status pic x(2) value "00".
+
+       01 ws-search-run-date pic 9(8).
+       01 ws-search-shift-code pic x(1).
+       01 ws-record-found pic x value "N".
+           88 ws-found value "Y".
+
+       01 ws-new-text pic x(60).
+       01 ws-new-text-len pic 9(4).
+       01 ws-trunc-warning pic x(40) value spaces.
+
+       01 ws-continue-flag pic x value "Y".
+           88 ws-continue value "Y" "y".
+
+       01 ws-update-failed-switch pic x value "N".
+           88 ws-update-failed value "Y".
+
+       screen section.
+       01 scr-locate.
+           05 blank screen.
+           05 line 1 column 1
+               value "GREETCTL MAINTENANCE - UPDATE GREETING TEXT".
+           05 line 3 column 1 value "RUN DATE (YYYYMMDD) : ".
+           05 line 3 column 24 pic 9(8) using ws-search-run-date.
+           05 line 4 column 1 value "SHIFT CODE (1 CHAR) : ".
+           05 line 4 column 24 pic x(1) using ws-search-shift-code.
+
+       01 scr-current.
+           05 line 6 column 1 value "CURRENT TEXT         : ".
+           05 line 6 column 24 pic x(35)
+               from gr-message-text of ws-greetrec.
+
+       01 scr-new-text.
+           05 line 8 column 1 value "NEW TEXT (MAX 35 CHARS) : ".
+           05 line 8 column 28 pic x(60) using ws-new-text.
+
+       01 scr-warning.
+           05 line 10 column 1 pic x(40) from ws-trunc-warning.
+
+       01 scr-continue.
+           05 line 12 column 1
+               value "UPDATE ANOTHER RECORD? (Y/N) : ".
+           05 line 12 column 33 pic x using ws-continue-flag.
+
+       procedure division.
+
+       0000-main-process.
+           open i-o greetctl
+           if ws-greetctl-status not = "00"
+               display "GREETMNT: OPEN GREETCTL FAILED, STATUS="
+                   ws-greetctl-status
+               move 16 to return-code
+               goback
+           end-if
+
+           perform 5000-maintain-one-record until not ws-continue
+
+           if ws-update-failed
+               move 16 to return-code
+           end-if
+
+           close greetctl
+           goback.
+
+       1000-locate-record.
+           move spaces to ws-trunc-warning
+           move "N" to ws-record-found
+           move spaces to ws-greetrec
+           display scr-locate
+           accept scr-locate
+
+           move ws-search-run-date to gr-run-date of greetctl-record
+           move ws-search-shift-code
+               to gr-shift-code of greetctl-record
+           read greetctl into ws-greetrec
+               key is gr-key of greetctl-record
+           if ws-greetctl-status = "00"
+               move "Y" to ws-record-found
+           else
+               display "NO GREETCTL RECORD FOUND FOR THAT DATE/SHIFT"
+           end-if
+           display scr-current.
+
+      *    Prompt for the replacement text and make sure it fits the
+      *    35-byte GR-MESSAGE-TEXT field - warn (rather than silently
+      *    lose data) when the operator's input has to be truncated.
+       2000-edit-text.
+           move spaces to ws-new-text
+           display scr-new-text
+           accept scr-new-text
+
+           compute ws-new-text-len =
+               function length(function trim(ws-new-text trailing))
+           if ws-new-text-len > 35
+               move "WARNING: TEXT TRUNCATED TO 35 CHARACTERS"
+                   to ws-trunc-warning
+           else
+               move spaces to ws-trunc-warning
+           end-if
+
+           move ws-new-text to gr-message-text of ws-greetrec
+           display scr-warning.
+
+       3000-rewrite-record.
+           move ws-greetrec to greetctl-record
+           rewrite greetctl-record
+           if ws-greetctl-status not = "00"
+               display "GREETMNT: REWRITE FAILED, STATUS="
+                   ws-greetctl-status
+               move "Y" to ws-update-failed-switch
+           end-if.
+
+       4000-prompt-continue.
+           move "Y" to ws-continue-flag
+           display scr-continue
+           accept scr-continue.
+
+       5000-maintain-one-record.
+           perform 1000-locate-record
+           if ws-found
+               perform 2000-edit-text
+               perform 3000-rewrite-record
+           end-if
+           perform 4000-prompt-continue.
+
+       end program GreetMaint.
