@@ -0,0 +1,27 @@
+//HELLOWLD JOB (ACCTNO),'HELLO WORLD BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW - RUN HELLOWORLD AND BROADCAST TODAY'S   *
+//* GREETING(S) FROM GREETCTL, THEN PRODUCE THE HELLORPT REPORT   *
+//* AS A NEW GENERATION OF THE GDG, AND THE AUDITLOG TRAIL.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//GREETCTL DD   DSN=PROD.BATCH.GREETCTL,DISP=SHR,
+//             AMP=('AMORG')
+//HELLORPT DD   DSN=PROD.BATCH.HELLORPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//CHKPOINT DD   DSN=PROD.BATCH.HELLOWLD.CHKPOINT,DISP=(MOD,KEEP)
+//AUDITLOG DD   DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* DOWNSTREAM STEP ONLY RUNS WHEN HELLOWLD ENDED WITH RC=0       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=HELLORCN,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//HELLORCN DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
