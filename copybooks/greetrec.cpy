@@ -0,0 +1,11 @@
+      *================================================================*
+      * GREETREC - shared greeting record layout for GREETCTL.         *
+      * Used by HelloWorld (reader/broadcaster), the GREETCTL           *
+      * maintenance transaction, and any future report/audit program   *
+      * that needs the message date, shift/source code, or text.       *
+      *================================================================*
+       01 greetrec.
+           05 gr-key.
+               10 gr-run-date       pic 9(8).
+               10 gr-shift-code     pic x(1).
+           05 gr-message-text       pic x(35).
