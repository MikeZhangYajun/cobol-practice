@@ -0,0 +1,12 @@
+      *================================================================*
+      * AUDITREC - one row per greeting broadcast by HelloWorld,       *
+      * appended to AUDITLOG. Shared by HelloWorld (writer) and the    *
+      * HELLORCN reconciliation report (reader).                       *
+      *================================================================*
+       01 auditrec.
+           05 au-job-name        pic x(8).
+           05 au-run-date        pic 9(8).
+           05 au-run-time        pic 9(8).
+           05 au-message-text    pic x(35).
+           05 au-return-code     pic 9(4).
+           05 au-file-status     pic x(2).
